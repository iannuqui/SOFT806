@@ -0,0 +1,25 @@
+//PROJBAT  JOB  (ACCTNO),'PROJ2023 BATCH',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* RUNS PROJ2023 IN BATCH MODE AGAINST A QUEUE OF LOGIN,
+//* REGISTRATION AND CHANGE-PASSWORD TRANSACTIONS (E.G. AN HR
+//* ONBOARDING FEED) INSTEAD OF AN INTERACTIVE TERMINAL SESSION.
+//* PARM='BATCH' IS WHAT TELLS PROJ2023 TO RUN UNATTENDED.
+//*
+//* IF THE JOB ABENDS PARTWAY THROUGH, RESUBMIT THIS JCL AS-IS -
+//* RESTFILE CARRIES THE LAST SUCCESSFULLY-PROCESSED TRANSACTION
+//* NUMBER FORWARD SO ALREADY-APPLIED TRANSACTIONS ARE SKIPPED.
+//*****************************************************************
+//STEP010  EXEC PGM=PROJ2023,PARM='BATCH'
+//STEPLIB  DD   DSN=PROJ.LOADLIB,DISP=SHR
+//USERMAS  DD   DSN=PROJ.USER.MASTER,
+//              DISP=(MOD,CATLG,KEEP),
+//              SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=PROJ.AUDIT.LOG,DISP=MOD
+//TRANIN   DD   DSN=PROJ.HR.ONBOARD.TRANS,DISP=SHR
+//RPTOUT   DD   DSN=PROJ.BATCH.RESULTS,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE)
+//RESTFILE DD   DSN=PROJ.BATCH.RESTART,
+//              DISP=(MOD,CATLG,KEEP),
+//              SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
