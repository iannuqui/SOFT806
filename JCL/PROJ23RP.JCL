@@ -0,0 +1,13 @@
+//PROJ23RP JOB  (ACCTNO),'PROJ2023 ROSTER',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* PRINTS THE REGISTERED-USERS ROSTER OFF USER-MASTER, SORTED
+//* BY LAST NAME/FIRST NAME, FOR THE HELP DESK.
+//*****************************************************************
+//STEP010  EXEC PGM=PROJ23RP
+//STEPLIB  DD   DSN=PROJ.LOADLIB,DISP=SHR
+//USERMAS  DD   DSN=PROJ.USER.MASTER,DISP=SHR
+//SRTWORK  DD   UNIT=SYSDA,SPACE=(TRK,(5,5))
+//ROSTRPT  DD   DSN=PROJ.USER.ROSTER,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
