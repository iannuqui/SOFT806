@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK: USRREC                                            *
+      *    DESCRIPTION: USER-MASTER RECORD LAYOUT - PROJ2023 FAMILY    *
+      *    RECORD KEY: USR-ID                                          *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  CVN  INITIAL COPYBOOK - USER-MASTER LAYOUT      *
+      *    2026-08-09  CVN  ADD STATUS AND FAILED-LOGON COUNT         *
+      *    2026-08-09  CVN  STORE PASSWORD AS A HASH, NOT CLEAR TEXT  *
+      *    2026-08-09  CVN  ADD LAST-LOGON DATE FOR THE ROSTER RPT    *
+      *    2026-08-09  CVN  ADD DEACTIVATED STATUS FOR ADMIN MODE     *
+      ******************************************************************
+       01  USER-RECORD.
+           05  USR-ID                        PIC X(08).
+           05  USR-PASSWORD-HASH             PIC X(10).
+           05  USR-FIRST-NAME                PIC X(25).
+           05  USR-LAST-NAME                 PIC X(25).
+           05  USR-STATUS                    PIC X(01).
+               88  USR-STATUS-ACTIVE             VALUE 'A'.
+               88  USR-STATUS-LOCKED             VALUE 'L'.
+               88  USR-STATUS-DEACTIVATED       VALUE 'D'.
+           05  USR-FAILED-LOGON-CNT          PIC 9(01) COMP.
+           05  USR-LAST-LOGON-DATE           PIC 9(08).
+           05  FILLER                        PIC X(11).
