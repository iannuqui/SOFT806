@@ -4,12 +4,85 @@
       *    STUDENT ID: 20201160                                        *
       *    SAMPLE COBOL MODULE FOR SOFT806 ASSIGNMENT                  *
       *    DATE: FEB-MAR 2023                                          *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  CVN  USER-MASTER FILE REPLACES SINGLE-SLOT WS   *
+      *    2026-08-09  CVN  REJECT DUPLICATE IDS AT REGISTRATION       *
+      *    2026-08-09  CVN  LOCK ACCOUNT AFTER 3 FAILED LOGINS         *
+      *    2026-08-09  CVN  PASSWORDS TRANSFORMED, ACCEPT NO ECHO      *
+      *    2026-08-09  CVN  AUDIT-LOG FILE ADDED                       *
+      *    2026-08-09  CVN  TRACK LAST LOGON DATE FOR ROSTER REPORT    *
+      *    2026-08-09  CVN  CHANGE PASSWORD OPTION ADDED               *
+      *    2026-08-09  CVN  BATCH MODE AGAINST TRANSACTION-IN ADDED    *
+      *    2026-08-09  CVN  RESTART CHECKPOINT ADDED TO BATCH RUN      *
+      *    2026-08-09  CVN  ADMIN MODE ADDED - UNLOCK/DEACTIVATE IDS   *
       ******************************************************************
 
        environment division.
        configuration section.
 
+       input-output section.
+       file-control.
+           select USER-MASTER assign to USERMAS
+               organization is indexed
+               access mode is dynamic
+               record key is USR-ID
+               file status is WS-USERMAS-STATUS.
+
+           select AUDIT-LOG assign to AUDITLOG
+               organization is sequential
+               file status is WS-AUDIT-STATUS.
+
+           select TRANSACTION-IN assign to TRANIN
+               organization is sequential
+               file status is WS-TRANIN-STATUS.
+
+           select REPORT-OUT assign to RPTOUT
+               organization is sequential
+               file status is WS-RPTOUT-STATUS.
+
+           select RESTART-FILE assign to RESTFILE
+               organization is sequential
+               file status is WS-RESTART-STATUS.
+
        data division.
+       file section.
+       FD  USER-MASTER
+           label records are standard.
+           COPY USRREC.
+
+       FD  AUDIT-LOG
+           label records are standard.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP                 PIC X(14).
+           05  AUD-USER-ID                   PIC X(08).
+           05  AUD-ACTION-CODE               PIC X(08).
+           05  AUD-RESULT                    PIC X(08).
+           05  FILLER                        PIC X(20).
+
+       FD  TRANSACTION-IN
+           label records are standard.
+       01  TRAN-RECORD.
+           05  TRAN-SEQ-NO                   PIC 9(06).
+           05  TRAN-ACTION-CODE              PIC X(01).
+           05  TRAN-USER-ID                  PIC X(08).
+           05  TRAN-USER-PW                  PIC X(10).
+           05  TRAN-USER-FN                  PIC X(25).
+           05  TRAN-USER-LN                  PIC X(25).
+           05  TRAN-NEW-PW                   PIC X(10).
+           05  TRAN-ADMIN-LOOKUP-ID          PIC X(08).
+           05  TRAN-ADMIN-NEW-STATUS         PIC X(01).
+
+       FD  REPORT-OUT
+           label records are standard.
+       01  REPORT-RECORD                     PIC X(80).
+
+       FD  RESTART-FILE
+           label records are standard.
+       01  RESTART-RECORD.
+           05  RST-LAST-SEQ-NO               PIC 9(06).
+
        working-storage section.
        01  WS-PROGRAM-WORK-AREA.
            05  WS-INPUT-PARM.
@@ -22,34 +95,110 @@
                10  WS-STORED-USER-PW             PIC X(10) VALUE SPACES.
                10  WS-STORED-USER-FN             PIC X(25) VALUE SPACES.
                10  WS-STORED-USER-LN             PIC X(25) VALUE SPACES.
+           05  WS-INPUT-NEW-PW                   PIC X(10) VALUE SPACES.
            05  WS-CONCAT-NM                      PIC X(50) VALUE SPACES.
            05  WS-SWITCHES.
                10  WS-MODULE-SW                  PIC X(01).
-                   88  WS-MODULE-VALID           VALUE 'R' 'L' 'X'
-                                                       'r' 'l' 'x'.
+                   88  WS-MODULE-VALID           VALUE 'R' 'L' 'X' 'C'
+                                                       'A'
+                                                       'r' 'l' 'x' 'c'
+                                                       'a'.
                    88  WS-MODULE-REG             VALUE 'R' 'r'.
                    88  WS-MODULE-LOGIN           VALUE 'L' 'l'.
                    88  WS-MODULE-EXIT            VALUE 'X' 'x'.
+                   88  WS-MODULE-CHGPW           VALUE 'C' 'c'.
+                   88  WS-MODULE-ADMIN           VALUE 'A' 'a'.
                10  WS-PROC-SW                    PIC X(01) VALUE SPACES.
                    88  WS-PROC-END               VALUE 'X'.
 
+       01  WS-RUN-CONTROL.
+           05  WS-RUN-MODE-SW                PIC X(01) VALUE SPACES.
+               88  WS-RUN-BATCH              VALUE 'B' 'b'.
+           05  WS-TRANIN-SW                  PIC X(01) VALUE SPACES.
+               88  WS-TRANIN-EOF             VALUE 'X'.
+           05  WS-RESTART-SW                 PIC X(01) VALUE SPACES.
+               88  WS-RESTART-EOF            VALUE 'X'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-USERMAS-STATUS             PIC X(02) VALUE SPACES.
+               88  WS-USERMAS-NOFILE         VALUE '35'.
+           05  WS-AUDIT-STATUS               PIC X(02) VALUE SPACES.
+               88  WS-AUDIT-NOFILE           VALUE '35'.
+           05  WS-TRANIN-STATUS              PIC X(02) VALUE SPACES.
+               88  WS-TRANIN-STATUS-OK       VALUE '00'.
+           05  WS-RPTOUT-STATUS              PIC X(02) VALUE SPACES.
+               88  WS-RPTOUT-STATUS-OK       VALUE '00'.
+           05  WS-RESTART-STATUS             PIC X(02) VALUE SPACES.
+               88  WS-RESTART-NOFILE         VALUE '35'.
+
+       01  WS-RESULT-MSG                     PIC X(60) VALUE SPACES.
+
+       01  WS-BATCH-FIELDS.
+           05  WS-RESTART-SEQ-NO             PIC 9(06) VALUE ZERO.
+
+      * ADMIN LOGON IS A FIXED, SEPARATE CREDENTIAL - NOT A ROW ON
+      * USER-MASTER - SO A LOCKED OR DEACTIVATED USER CAN'T BECOME
+      * THEIR OWN ADMINISTRATOR. ONLY THE HASH IS KEPT IN WORKING
+      * STORAGE - RUN THE ADMIN PASSWORD THROUGH 8000-HASH-PASSWORD
+      * OFFLINE (THE SAME TRANSFORM USED FOR EVERY USER PASSWORD) TO
+      * GET THE VALUE BELOW WHEN IT NEEDS TO CHANGE.
+       01  WS-ADMIN-FIELDS.
+           05  WS-ADMIN-USER-ID              PIC X(08) VALUE 'ADMIN'.
+           05  WS-ADMIN-PW-HASH              PIC X(10) VALUE
+                                                       'HHOPQ495#!'.
+           05  WS-ADMIN-INPUT-ID             PIC X(08) VALUE SPACES.
+           05  WS-ADMIN-INPUT-PW             PIC X(10) VALUE SPACES.
+           05  WS-ADMIN-LOOKUP-ID            PIC X(08) VALUE SPACES.
+           05  WS-ADMIN-NEW-STATUS           PIC X(01) VALUE SPACES.
+               88  WS-ADMIN-STAT-VALID           VALUE 'A' 'L' 'D'
+                                                        'a' 'l' 'd'.
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-USER-ID              PIC X(08) VALUE SPACES.
+           05  WS-AUDIT-ACTION               PIC X(08) VALUE SPACES.
+           05  WS-AUDIT-RESULT               PIC X(08) VALUE SPACES.
+
+       01  WS-DATE-TIME-FIELDS.
+           05  WS-CURRENT-DATE               PIC 9(08) VALUE ZERO.
+           05  WS-CURRENT-TIME               PIC 9(08) VALUE ZERO.
+
+       01  WS-HASH-FIELDS.
+           05  WS-HASH-INPUT                 PIC X(10) VALUE SPACES.
+           05  WS-HASH-OUTPUT                PIC X(10) VALUE SPACES.
+           05  WS-HASH-TEMP                  PIC X(10) VALUE SPACES.
+           05  WS-HASH-IDX                   PIC 9(02) COMP VALUE ZERO.
+           05  WS-HASH-REV-IDX               PIC 9(02) COMP VALUE ZERO.
+           05  WS-HASH-PLAIN-ALPHABET        PIC X(70) VALUE
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwx' &
+               'yz0123456789 .-@#$_!'.
+           05  WS-HASH-CIPHER-ALPHABET       PIC X(70) VALUE
+               '!_$#@-. 9876543210zyxwvutsrqponmlkjihgfedcbaZYXWVU' &
+               'TSRQPONMLKJIHGFEDCBA'.
+
        linkage section.
 
        procedure division.
       ****************
-       0000-MAINLINE. 
+       0000-MAINLINE.
       ****************
-           
+
            PERFORM  0100-INITIALIZE
                THRU 0100-INITIALIZE-X.
 
-           PERFORM  0200-START-PROMPT
-               THRU 0200-START-PROMPT-X.
+           IF  WS-RUN-BATCH
+               PERFORM  0300-BATCH-DRIVER
+                   THRU 0300-BATCH-DRIVER-X
+           ELSE
+               PERFORM  0200-START-PROMPT
+                   THRU 0200-START-PROMPT-X
+               PERFORM  1000-PROCESS-TRANSACTIONS
+                   THRU 1000-PROCESS-TRANSACTIONS-X
+                  UNTIL WS-PROC-END
+           END-IF.
+
+           PERFORM  0900-TERMINATE
+               THRU 0900-TERMINATE-X.
 
-           PERFORM  1000-PROCESS-TRANSACTIONS
-               THRU 1000-PROCESS-TRANSACTIONS-X
-              UNTIL WS-PROC-END.
-                      
       *    goback.
       * STOP RUN WILL BE USED INSTEAD OF GOBACK.
            STOP RUN.
@@ -60,12 +209,99 @@
       ******************
        0100-INITIALIZE.
       ******************
-           
+
            MOVE SPACES TO WS-PROGRAM-WORK-AREA.
 
+           ACCEPT WS-RUN-MODE-SW FROM COMMAND-LINE.
+
+           PERFORM  0150-OPEN-USER-MASTER
+               THRU 0150-OPEN-USER-MASTER-X.
+           PERFORM  0160-OPEN-AUDIT-LOG
+               THRU 0160-OPEN-AUDIT-LOG-X.
+
+           IF  WS-RUN-BATCH
+               PERFORM  0170-OPEN-BATCH-FILES
+                   THRU 0170-OPEN-BATCH-FILES-X
+               PERFORM  0360-READ-RESTART-CHECKPOINT
+                   THRU 0360-READ-RESTART-CHECKPOINT-X
+               PERFORM  0180-OPEN-RESTART-FILE
+                   THRU 0180-OPEN-RESTART-FILE-X
+           END-IF.
+
        0100-INITIALIZE-X.
            EXIT.
 
+      ****************************
+       0150-OPEN-USER-MASTER.
+      ****************************
+
+           OPEN I-O USER-MASTER.
+           IF  WS-USERMAS-NOFILE
+               OPEN OUTPUT USER-MASTER
+               CLOSE       USER-MASTER
+               OPEN I-O    USER-MASTER
+           END-IF.
+
+       0150-OPEN-USER-MASTER-X.
+           EXIT.
+
+      ****************************
+       0160-OPEN-AUDIT-LOG.
+      ****************************
+
+           OPEN EXTEND AUDIT-LOG.
+           IF  WS-AUDIT-NOFILE
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE       AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+
+       0160-OPEN-AUDIT-LOG-X.
+           EXIT.
+
+      ****************************
+       0170-OPEN-BATCH-FILES.
+      ****************************
+
+      * TRANIN/RPTOUT ARE JCL-DD-DRIVEN INPUT AND OUTPUT FOR THIS RUN -
+      * UNLIKE USER-MASTER THERE IS NO SENSIBLE FILE TO AUTO-CREATE, SO
+      * A BAD DD JUST STOPS THE JOB WITH A CLEAR REASON INSTEAD OF
+      * FALLING INTO THE FIRST READ ON AN UNOPENED FILE.
+           OPEN INPUT TRANSACTION-IN.
+           IF  NOT WS-TRANIN-STATUS-OK
+               DISPLAY 'TRANSACTION-IN DID NOT OPEN - STATUS '
+                       WS-TRANIN-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-OUT.
+           IF  NOT WS-RPTOUT-STATUS-OK
+               DISPLAY 'REPORT-OUT DID NOT OPEN - STATUS '
+                       WS-RPTOUT-STATUS
+               STOP RUN
+           END-IF.
+
+       0170-OPEN-BATCH-FILES-X.
+           EXIT.
+
+      ****************************
+       0180-OPEN-RESTART-FILE.
+      ****************************
+
+      * APPEND, DON'T TRUNCATE - RESTART-FILE CARRIES CHECKPOINTS
+      * FORWARD ACROSS RUNS THE SAME WAY AUDIT-LOG CARRIES HISTORY
+      * FORWARD. 0360-READ-RESTART-CHECKPOINT HAS ALREADY READ
+      * WHATEVER WAS ON IT BEFORE WE GET HERE.
+           OPEN EXTEND RESTART-FILE.
+           IF  WS-RESTART-NOFILE
+               OPEN OUTPUT RESTART-FILE
+               CLOSE       RESTART-FILE
+               OPEN EXTEND RESTART-FILE
+           END-IF.
+
+       0180-OPEN-RESTART-FILE-X.
+           EXIT.
+
       ********************
        0200-START-PROMPT.
       ********************
@@ -74,12 +310,170 @@
                           WS-INPUT-PARM.
 
            DISPLAY 'HELLO! DO YOU WANT TO:'.
-           DISPLAY '[L]OGIN | [R]EGISTER | E[X]IT:'.
+           DISPLAY '[L]OGIN | [R]EGISTER | [C]HANGE PASSWORD |'.
+           DISPLAY '[A]DMIN | E[X]IT:'.
            ACCEPT WS-MODULE-SW.
 
        0200-START-PROMPT-X.
            EXIT.
 
+      ****************************
+       0210-NEXT-PROMPT.
+      ****************************
+
+      * BATCH RUNS HAVE NO CONSOLE TO PROMPT - SKIP WHEN UNATTENDED.
+           IF  NOT WS-RUN-BATCH
+               PERFORM  0200-START-PROMPT
+                   THRU 0200-START-PROMPT-X
+           END-IF.
+
+       0210-NEXT-PROMPT-X.
+           EXIT.
+
+      ****************************
+       0300-BATCH-DRIVER.
+      ****************************
+
+           PERFORM  0310-READ-TRANSACTION
+               THRU 0310-READ-TRANSACTION-X.
+
+           PERFORM  0320-BATCH-CYCLE
+               THRU 0320-BATCH-CYCLE-X
+              UNTIL WS-TRANIN-EOF.
+
+       0300-BATCH-DRIVER-X.
+           EXIT.
+
+      ****************************
+       0310-READ-TRANSACTION.
+      ****************************
+
+           READ TRANSACTION-IN
+               AT END
+                   SET WS-TRANIN-EOF TO TRUE
+           END-READ.
+
+           IF  NOT WS-TRANIN-EOF
+               MOVE TRAN-ACTION-CODE  TO WS-MODULE-SW
+               MOVE TRAN-USER-ID      TO WS-INPUT-USER-ID
+               MOVE TRAN-USER-PW      TO WS-INPUT-USER-PW
+               MOVE TRAN-NEW-PW       TO WS-INPUT-NEW-PW
+               MOVE TRAN-USER-ID      TO WS-STORED-USER-ID
+               MOVE TRAN-USER-PW      TO WS-STORED-USER-PW
+               MOVE TRAN-USER-FN      TO WS-STORED-USER-FN
+               MOVE TRAN-USER-LN      TO WS-STORED-USER-LN
+               MOVE TRAN-USER-ID      TO WS-ADMIN-INPUT-ID
+               MOVE TRAN-USER-PW      TO WS-ADMIN-INPUT-PW
+               MOVE TRAN-ADMIN-LOOKUP-ID    TO WS-ADMIN-LOOKUP-ID
+               MOVE TRAN-ADMIN-NEW-STATUS   TO WS-ADMIN-NEW-STATUS
+           END-IF.
+
+       0310-READ-TRANSACTION-X.
+           EXIT.
+
+      ****************************
+       0320-BATCH-CYCLE.
+      ****************************
+
+      * A RESTARTED RUN'S CHECKPOINT PUTS US PAST TRANSACTIONS THAT
+      * WERE ALREADY APPLIED BEFORE THE PRIOR RUN WENT DOWN - SKIP
+      * THEM RATHER THAN REPROCESSING.
+           IF  TRAN-SEQ-NO NOT > WS-RESTART-SEQ-NO
+               PERFORM  0310-READ-TRANSACTION
+                   THRU 0310-READ-TRANSACTION-X
+               GO TO 0320-BATCH-CYCLE-X
+           END-IF.
+
+           PERFORM  1000-PROCESS-TRANSACTIONS
+               THRU 1000-PROCESS-TRANSACTIONS-X.
+
+           PERFORM  0350-WRITE-CHECKPOINT
+               THRU 0350-WRITE-CHECKPOINT-X.
+
+           PERFORM  0310-READ-TRANSACTION
+               THRU 0310-READ-TRANSACTION-X.
+
+       0320-BATCH-CYCLE-X.
+           EXIT.
+
+      ****************************
+       0350-WRITE-CHECKPOINT.
+      ****************************
+
+           MOVE TRAN-SEQ-NO      TO WS-RESTART-SEQ-NO.
+           MOVE TRAN-SEQ-NO      TO RST-LAST-SEQ-NO.
+           WRITE RESTART-RECORD.
+
+       0350-WRITE-CHECKPOINT-X.
+           EXIT.
+
+      ****************************
+       0360-READ-RESTART-CHECKPOINT.
+      ****************************
+
+      * PICKS UP WHERE A PRIOR, ABENDED RUN LEFT OFF. NO CHECKPOINT
+      * FILE YET MEANS THIS IS A FRESH RUN - START AT SEQUENCE ZERO.
+           MOVE ZERO TO WS-RESTART-SEQ-NO.
+           OPEN INPUT RESTART-FILE.
+           IF  WS-RESTART-NOFILE
+               CLOSE RESTART-FILE
+               GO TO 0360-READ-RESTART-CHECKPOINT-X
+           END-IF.
+
+           PERFORM  0365-READ-CHECKPOINT-RECORD
+               THRU 0365-READ-CHECKPOINT-RECORD-X
+              UNTIL WS-RESTART-EOF.
+
+           CLOSE RESTART-FILE.
+
+       0360-READ-RESTART-CHECKPOINT-X.
+           EXIT.
+
+      ****************************
+       0365-READ-CHECKPOINT-RECORD.
+      ****************************
+
+           READ RESTART-FILE
+               AT END
+                   SET WS-RESTART-EOF TO TRUE
+               NOT AT END
+                   MOVE RST-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+           END-READ.
+
+       0365-READ-CHECKPOINT-RECORD-X.
+           EXIT.
+
+      ****************************
+       0380-CLEAR-RESTART-CHECKPOINT.
+      ****************************
+
+      * GETTING HERE MEANS TRANSACTION-IN WAS READ ALL THE WAY TO EOF
+      * WITHOUT ABENDING - THIS FILE'S RUN IS OVER, SO THE CHECKPOINT
+      * IS CLEARED RATHER THAN CARRIED FORWARD AS A HIGH-WATER MARK
+      * AGAINST THE NEXT SUBMISSION'S UNRELATED TRANSACTION NUMBERS.
+           CLOSE       RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE       RESTART-FILE.
+
+       0380-CLEAR-RESTART-CHECKPOINT-X.
+           EXIT.
+
+      ****************************
+       0900-TERMINATE.
+      ****************************
+
+           CLOSE USER-MASTER.
+           CLOSE AUDIT-LOG.
+           IF  WS-RUN-BATCH
+               CLOSE TRANSACTION-IN
+               CLOSE REPORT-OUT
+               PERFORM  0380-CLEAR-RESTART-CHECKPOINT
+                   THRU 0380-CLEAR-RESTART-CHECKPOINT-X
+           END-IF.
+
+       0900-TERMINATE-X.
+           EXIT.
+
       ****************************
        1000-PROCESS-TRANSACTIONS.
       ****************************
@@ -90,71 +484,459 @@
 
       * CHECK IF ENTERED VALUES IS VALID
            IF NOT WS-MODULE-VALID
-              DISPLAY 'INCORRECT INPUT. TRY AGAIN.'
-              PERFORM  0200-START-PROMPT
-                  THRU 0200-START-PROMPT-X
+              MOVE 'INCORRECT INPUT. TRY AGAIN.' TO WS-RESULT-MSG
+              PERFORM  1900-EMIT-RESULT
+                  THRU 1900-EMIT-RESULT-X
+              PERFORM  0210-NEXT-PROMPT
+                  THRU 0210-NEXT-PROMPT-X
               GO TO 1000-PROCESS-TRANSACTIONS-X
            END-IF.
 
+      * EXIT IS AN INTERACTIVE MENU CHOICE - A BATCH TRANSACTION FEED
+      * HAS NO BUSINESS ENDING THE WHOLE JOB, SO TREAT IT AS INVALID.
+           IF  WS-RUN-BATCH AND WS-MODULE-EXIT
+               MOVE 'INVALID ACTION CODE FOR BATCH. SKIPPED.'
+                 TO WS-RESULT-MSG
+               PERFORM  1900-EMIT-RESULT
+                   THRU 1900-EMIT-RESULT-X
+               PERFORM  0210-NEXT-PROMPT
+                   THRU 0210-NEXT-PROMPT-X
+               GO TO 1000-PROCESS-TRANSACTIONS-X
+           END-IF.
+
       * CHECK IF ENTERED VALUE IS LOGIN
            IF  WS-MODULE-LOGIN
-               DISPLAY 'ENTER USER ID:'
-               ACCEPT WS-INPUT-USER-ID
-               IF  WS-INPUT-USER-ID NOT = WS-STORED-USER-ID
-                   DISPLAY 'INCORRECT USER ID. RESETTING...'
-                   PERFORM  0200-START-PROMPT
-                       THRU 0200-START-PROMPT-X
-                   GO TO 1000-PROCESS-TRANSACTIONS-X
-               else 
-                   DISPLAY 'ENTER PASSWORD:'
-                   ACCEPT WS-INPUT-USER-PW
-                   IF  WS-INPUT-USER-PW NOT = WS-STORED-USER-PW
-                       DISPLAY 'INCORRECT PASSWORD. RESETTING...'
-                       PERFORM  0200-START-PROMPT
-                           THRU 0200-START-PROMPT-X
-                       GO TO 1000-PROCESS-TRANSACTIONS-X
-                   else 
-                       PERFORM  2000-WELCOME-PAGE
-                           THRU 2000-WELCOME-PAGE-X
-                       GO TO 1000-PROCESS-TRANSACTIONS-X
-                   END-IF
+               PERFORM  1100-DO-LOGIN
+                   THRU 1100-DO-LOGIN-X
+      * A COMPLETED WELCOME-PAGE VISIT ALREADY SET WS-PROC-END -
+      * DON'T LET 0200-START-PROMPT'S GROUP MOVE CLOBBER IT.
+               IF  NOT WS-PROC-END
+                   PERFORM  0210-NEXT-PROMPT
+                       THRU 0210-NEXT-PROMPT-X
                END-IF
+               GO TO 1000-PROCESS-TRANSACTIONS-X
            END-IF.
 
       * CHECK IF ENTERED VALUE IS REGISTRATION
            IF WS-MODULE-REG
-              DISPLAY 'ENTER USER NAME (UP TO 8 CHARACTERS ONLY PLS):'
-              ACCEPT WS-STORED-USER-ID
-              DISPLAY 'ENTER PASSWORD (UP TO 10 CHARACTERS ONLY PLS):'
-              ACCEPT WS-STORED-USER-PW
-              DISPLAY 'ENTER YOUR FIRST NAME:'
-              ACCEPT WS-STORED-USER-FN
-              DISPLAY 'ENTER YOUR LAST NAME:'
-              ACCEPT WS-STORED-USER-LN
-
-              IF  WS-STORED-USER-ID = spaces 
-              OR  WS-STORED-USER-PW = spaces 
-              OR  WS-STORED-USER-FN = spaces 
-              OR  WS-STORED-USER-LN = spaces
-                  DISPLAY 'NO FIELD SHOULD BE LEFT BLANK. RESETTING...'
-              else
-                  DISPLAY 'REGISTRATION SUCCESSFUL. RETURNING TO MAIN.' 
-              END-IF
-              PERFORM  0200-START-PROMPT
-                  THRU 0200-START-PROMPT-X
+              PERFORM  1200-DO-REGISTER
+                  THRU 1200-DO-REGISTER-X
+              PERFORM  0210-NEXT-PROMPT
+                  THRU 0210-NEXT-PROMPT-X
+              GO TO 1000-PROCESS-TRANSACTIONS-X
+           END-IF.
+
+      * CHECK IF ENTERED VALUE IS CHANGE PASSWORD
+           IF WS-MODULE-CHGPW
+              PERFORM  1300-DO-CHANGE-PASSWORD
+                  THRU 1300-DO-CHANGE-PASSWORD-X
+              PERFORM  0210-NEXT-PROMPT
+                  THRU 0210-NEXT-PROMPT-X
+              GO TO 1000-PROCESS-TRANSACTIONS-X
+           END-IF.
+
+      * CHECK IF ENTERED VALUE IS ADMIN
+           IF WS-MODULE-ADMIN
+              PERFORM  1400-DO-ADMIN
+                  THRU 1400-DO-ADMIN-X
+              PERFORM  0210-NEXT-PROMPT
+                  THRU 0210-NEXT-PROMPT-X
               GO TO 1000-PROCESS-TRANSACTIONS-X
            END-IF.
 
       * CHECK IF ENTERED VALUE IS EXIT
            IF WS-MODULE-EXIT
-              DISPLAY 'EXITING PROGRAM. HAVE A GOOD DAY!'
-              SET WS-PROC-END TO true 
+              MOVE 'EXITING PROGRAM. HAVE A GOOD DAY!' TO WS-RESULT-MSG
+              PERFORM  1900-EMIT-RESULT
+                  THRU 1900-EMIT-RESULT-X
+              SET WS-PROC-END TO true
               GO TO 1000-PROCESS-TRANSACTIONS-X
            END-IF.
 
        1000-PROCESS-TRANSACTIONS-X.
            EXIT.
 
+      ****************************
+       1100-DO-LOGIN.
+      ****************************
+
+           IF  NOT WS-RUN-BATCH
+               DISPLAY 'ENTER USER ID:'
+               ACCEPT WS-INPUT-USER-ID
+           END-IF.
+
+           MOVE WS-INPUT-USER-ID TO WS-AUDIT-USER-ID.
+           MOVE WS-INPUT-USER-ID TO USR-ID.
+           READ USER-MASTER
+               INVALID KEY
+                   MOVE 'INCORRECT USER ID. RESETTING...'
+                     TO WS-RESULT-MSG
+                   PERFORM  1900-EMIT-RESULT
+                       THRU 1900-EMIT-RESULT-X
+                   MOVE 'LOGIN   ' TO WS-AUDIT-ACTION
+                   MOVE 'NO USER ' TO WS-AUDIT-RESULT
+                   PERFORM  1800-WRITE-AUDIT-LOG
+                       THRU 1800-WRITE-AUDIT-LOG-X
+                   GO TO 1100-DO-LOGIN-X
+           END-READ.
+
+           IF  USR-STATUS-LOCKED OR USR-STATUS-DEACTIVATED
+               IF  USR-STATUS-LOCKED
+                   MOVE 'ACCOUNT LOCKED' TO WS-RESULT-MSG
+                   MOVE 'LOCKED  ' TO WS-AUDIT-RESULT
+               ELSE
+                   MOVE 'ACCOUNT DEACTIVATED' TO WS-RESULT-MSG
+                   MOVE 'DEACT   ' TO WS-AUDIT-RESULT
+               END-IF
+               PERFORM  1900-EMIT-RESULT
+                   THRU 1900-EMIT-RESULT-X
+               MOVE 'LOGIN   ' TO WS-AUDIT-ACTION
+               PERFORM  1800-WRITE-AUDIT-LOG
+                   THRU 1800-WRITE-AUDIT-LOG-X
+               GO TO 1100-DO-LOGIN-X
+           END-IF.
+
+           IF  NOT WS-RUN-BATCH
+               DISPLAY 'ENTER PASSWORD:'
+               ACCEPT WS-INPUT-USER-PW WITH NO ECHO
+           END-IF.
+
+           MOVE WS-INPUT-USER-PW TO WS-HASH-INPUT.
+           PERFORM  8000-HASH-PASSWORD
+               THRU 8000-HASH-PASSWORD-X.
+
+           IF  WS-HASH-OUTPUT NOT = USR-PASSWORD-HASH
+               ADD 1 TO USR-FAILED-LOGON-CNT
+               IF  USR-FAILED-LOGON-CNT >= 3
+                   SET USR-STATUS-LOCKED TO TRUE
+               END-IF
+               REWRITE USER-RECORD
+               IF  USR-STATUS-LOCKED
+                   MOVE 'ACCOUNT LOCKED' TO WS-RESULT-MSG
+               ELSE
+                   MOVE 'INCORRECT PASSWORD. RESETTING...'
+                     TO WS-RESULT-MSG
+               END-IF
+               PERFORM  1900-EMIT-RESULT
+                   THRU 1900-EMIT-RESULT-X
+               MOVE 'LOGIN   ' TO WS-AUDIT-ACTION
+               MOVE 'BADPW   ' TO WS-AUDIT-RESULT
+               PERFORM  1800-WRITE-AUDIT-LOG
+                   THRU 1800-WRITE-AUDIT-LOG-X
+               GO TO 1100-DO-LOGIN-X
+           END-IF.
+
+           MOVE ZERO TO USR-FAILED-LOGON-CNT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO USR-LAST-LOGON-DATE.
+           REWRITE USER-RECORD.
+
+           MOVE USR-ID         TO WS-STORED-USER-ID.
+           MOVE USR-FIRST-NAME TO WS-STORED-USER-FN.
+           MOVE USR-LAST-NAME  TO WS-STORED-USER-LN.
+
+           MOVE 'LOGIN ACCEPTED...' TO WS-RESULT-MSG.
+           PERFORM  1900-EMIT-RESULT
+               THRU 1900-EMIT-RESULT-X.
+           MOVE 'LOGIN   ' TO WS-AUDIT-ACTION.
+           MOVE 'SUCCESS ' TO WS-AUDIT-RESULT.
+           PERFORM  1800-WRITE-AUDIT-LOG
+               THRU 1800-WRITE-AUDIT-LOG-X.
+
+           IF  NOT WS-RUN-BATCH
+               PERFORM  2000-WELCOME-PAGE
+                   THRU 2000-WELCOME-PAGE-X
+           END-IF.
+
+       1100-DO-LOGIN-X.
+           EXIT.
+
+      ****************************
+       1200-DO-REGISTER.
+      ****************************
+
+           IF  NOT WS-RUN-BATCH
+               DISPLAY 'ENTER USER NAME (UP TO 8 CHARACTERS ONLY PLS):'
+               ACCEPT WS-STORED-USER-ID
+               DISPLAY 'ENTER PASSWORD (UP TO 10 CHARACTERS ONLY PLS):'
+               ACCEPT WS-STORED-USER-PW WITH NO ECHO
+               DISPLAY 'ENTER YOUR FIRST NAME:'
+               ACCEPT WS-STORED-USER-FN
+               DISPLAY 'ENTER YOUR LAST NAME:'
+               ACCEPT WS-STORED-USER-LN
+           END-IF.
+
+           MOVE WS-STORED-USER-ID TO WS-AUDIT-USER-ID.
+
+           IF  WS-STORED-USER-ID = SPACES
+           OR  WS-STORED-USER-PW = SPACES
+           OR  WS-STORED-USER-FN = SPACES
+           OR  WS-STORED-USER-LN = SPACES
+               MOVE 'NO FIELD SHOULD BE LEFT BLANK. RESETTING...'
+                 TO WS-RESULT-MSG
+               PERFORM  1900-EMIT-RESULT
+                   THRU 1900-EMIT-RESULT-X
+               MOVE 'REGISTER' TO WS-AUDIT-ACTION
+               MOVE 'BLANK   ' TO WS-AUDIT-RESULT
+               PERFORM  1800-WRITE-AUDIT-LOG
+                   THRU 1800-WRITE-AUDIT-LOG-X
+               GO TO 1200-DO-REGISTER-X
+           END-IF.
+
+           MOVE WS-STORED-USER-ID TO USR-ID.
+           READ USER-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'USER ID ALREADY EXISTS' TO WS-RESULT-MSG
+                   PERFORM  1900-EMIT-RESULT
+                       THRU 1900-EMIT-RESULT-X
+                   MOVE 'REGISTER' TO WS-AUDIT-ACTION
+                   MOVE 'DUPID   ' TO WS-AUDIT-RESULT
+                   PERFORM  1800-WRITE-AUDIT-LOG
+                       THRU 1800-WRITE-AUDIT-LOG-X
+                   GO TO 1200-DO-REGISTER-X
+           END-READ.
+
+           MOVE WS-STORED-USER-PW TO WS-HASH-INPUT.
+           PERFORM  8000-HASH-PASSWORD
+               THRU 8000-HASH-PASSWORD-X.
+
+           MOVE WS-STORED-USER-ID  TO USR-ID.
+           MOVE WS-HASH-OUTPUT     TO USR-PASSWORD-HASH.
+           MOVE WS-STORED-USER-FN  TO USR-FIRST-NAME.
+           MOVE WS-STORED-USER-LN  TO USR-LAST-NAME.
+           SET USR-STATUS-ACTIVE      TO TRUE.
+           MOVE ZERO               TO USR-FAILED-LOGON-CNT.
+           MOVE ZERO               TO USR-LAST-LOGON-DATE.
+
+           WRITE USER-RECORD.
+
+           MOVE 'REGISTRATION SUCCESSFUL. RETURNING TO MAIN.'
+             TO WS-RESULT-MSG.
+           PERFORM  1900-EMIT-RESULT
+               THRU 1900-EMIT-RESULT-X.
+           MOVE 'REGISTER' TO WS-AUDIT-ACTION.
+           MOVE 'SUCCESS ' TO WS-AUDIT-RESULT.
+           PERFORM  1800-WRITE-AUDIT-LOG
+               THRU 1800-WRITE-AUDIT-LOG-X.
+
+       1200-DO-REGISTER-X.
+           EXIT.
+
+      ****************************
+       1300-DO-CHANGE-PASSWORD.
+      ****************************
+
+           IF  NOT WS-RUN-BATCH
+               DISPLAY 'ENTER USER ID:'
+               ACCEPT WS-INPUT-USER-ID
+           END-IF.
+
+           MOVE WS-INPUT-USER-ID TO WS-AUDIT-USER-ID.
+           MOVE WS-INPUT-USER-ID TO USR-ID.
+           READ USER-MASTER
+               INVALID KEY
+                   MOVE 'INCORRECT USER ID.' TO WS-RESULT-MSG
+                   PERFORM  1900-EMIT-RESULT
+                       THRU 1900-EMIT-RESULT-X
+                   MOVE 'CHGPWD  ' TO WS-AUDIT-ACTION
+                   MOVE 'NO USER ' TO WS-AUDIT-RESULT
+                   PERFORM  1800-WRITE-AUDIT-LOG
+                       THRU 1800-WRITE-AUDIT-LOG-X
+                   GO TO 1300-DO-CHANGE-PASSWORD-X
+           END-READ.
+
+           IF  USR-STATUS-LOCKED OR USR-STATUS-DEACTIVATED
+               IF  USR-STATUS-LOCKED
+                   MOVE 'ACCOUNT LOCKED' TO WS-RESULT-MSG
+                   MOVE 'LOCKED  ' TO WS-AUDIT-RESULT
+               ELSE
+                   MOVE 'ACCOUNT DEACTIVATED' TO WS-RESULT-MSG
+                   MOVE 'DEACT   ' TO WS-AUDIT-RESULT
+               END-IF
+               PERFORM  1900-EMIT-RESULT
+                   THRU 1900-EMIT-RESULT-X
+               MOVE 'CHGPWD  ' TO WS-AUDIT-ACTION
+               PERFORM  1800-WRITE-AUDIT-LOG
+                   THRU 1800-WRITE-AUDIT-LOG-X
+               GO TO 1300-DO-CHANGE-PASSWORD-X
+           END-IF.
+
+           IF  NOT WS-RUN-BATCH
+               DISPLAY 'ENTER CURRENT PASSWORD:'
+               ACCEPT WS-INPUT-USER-PW WITH NO ECHO
+           END-IF.
+
+           MOVE WS-INPUT-USER-PW TO WS-HASH-INPUT.
+           PERFORM  8000-HASH-PASSWORD
+               THRU 8000-HASH-PASSWORD-X.
+
+      * SAME LOCKOUT COUNT AS 1100-DO-LOGIN - OTHERWISE CHANGE PASSWORD
+      * IS AN UNTHROTTLED BACK DOOR AROUND REQ 002'S LOGIN LOCKOUT.
+           IF  WS-HASH-OUTPUT NOT = USR-PASSWORD-HASH
+               ADD 1 TO USR-FAILED-LOGON-CNT
+               IF  USR-FAILED-LOGON-CNT >= 3
+                   SET USR-STATUS-LOCKED TO TRUE
+               END-IF
+               REWRITE USER-RECORD
+               IF  USR-STATUS-LOCKED
+                   MOVE 'ACCOUNT LOCKED' TO WS-RESULT-MSG
+               ELSE
+                   MOVE 'INCORRECT PASSWORD.' TO WS-RESULT-MSG
+               END-IF
+               PERFORM  1900-EMIT-RESULT
+                   THRU 1900-EMIT-RESULT-X
+               MOVE 'CHGPWD  ' TO WS-AUDIT-ACTION
+               MOVE 'BADPW   ' TO WS-AUDIT-RESULT
+               PERFORM  1800-WRITE-AUDIT-LOG
+                   THRU 1800-WRITE-AUDIT-LOG-X
+               GO TO 1300-DO-CHANGE-PASSWORD-X
+           END-IF.
+
+           IF  NOT WS-RUN-BATCH
+               DISPLAY 'ENTER NEW PASSWORD:'
+               ACCEPT WS-INPUT-NEW-PW WITH NO ECHO
+           END-IF.
+
+           MOVE WS-INPUT-NEW-PW TO WS-HASH-INPUT.
+           PERFORM  8000-HASH-PASSWORD
+               THRU 8000-HASH-PASSWORD-X.
+           MOVE WS-HASH-OUTPUT TO USR-PASSWORD-HASH.
+           REWRITE USER-RECORD.
+
+           MOVE 'PASSWORD CHANGED SUCCESSFULLY.' TO WS-RESULT-MSG.
+           PERFORM  1900-EMIT-RESULT
+               THRU 1900-EMIT-RESULT-X.
+           MOVE 'CHGPWD  ' TO WS-AUDIT-ACTION.
+           MOVE 'SUCCESS ' TO WS-AUDIT-RESULT.
+           PERFORM  1800-WRITE-AUDIT-LOG
+               THRU 1800-WRITE-AUDIT-LOG-X.
+
+       1300-DO-CHANGE-PASSWORD-X.
+           EXIT.
+
+      ****************************
+       1400-DO-ADMIN.
+      ****************************
+
+           IF  NOT WS-RUN-BATCH
+               DISPLAY 'ADMIN USER ID:'
+               ACCEPT WS-ADMIN-INPUT-ID
+               DISPLAY 'ADMIN PASSWORD:'
+               ACCEPT WS-ADMIN-INPUT-PW WITH NO ECHO
+           END-IF.
+
+           MOVE WS-ADMIN-INPUT-PW TO WS-HASH-INPUT.
+           PERFORM  8000-HASH-PASSWORD
+               THRU 8000-HASH-PASSWORD-X.
+
+           IF  WS-ADMIN-INPUT-ID NOT = WS-ADMIN-USER-ID
+           OR  WS-HASH-OUTPUT NOT = WS-ADMIN-PW-HASH
+               MOVE 'INCORRECT ADMIN CREDENTIALS.' TO WS-RESULT-MSG
+               PERFORM  1900-EMIT-RESULT
+                   THRU 1900-EMIT-RESULT-X
+               MOVE WS-ADMIN-INPUT-ID TO WS-AUDIT-USER-ID
+               MOVE 'ADMIN   ' TO WS-AUDIT-ACTION
+               MOVE 'BADAUTH ' TO WS-AUDIT-RESULT
+               PERFORM  1800-WRITE-AUDIT-LOG
+                   THRU 1800-WRITE-AUDIT-LOG-X
+               GO TO 1400-DO-ADMIN-X
+           END-IF.
+
+           IF  NOT WS-RUN-BATCH
+               DISPLAY 'ENTER USER ID TO UPDATE:'
+               ACCEPT WS-ADMIN-LOOKUP-ID
+               DISPLAY '[A]CTIVATE, [L]OCK OR [D]EACTIVATE THAT ID:'
+               ACCEPT WS-ADMIN-NEW-STATUS
+           END-IF.
+
+           MOVE WS-ADMIN-LOOKUP-ID TO USR-ID.
+           READ USER-MASTER
+               INVALID KEY
+                   MOVE 'USER ID NOT FOUND.' TO WS-RESULT-MSG
+                   PERFORM  1900-EMIT-RESULT
+                       THRU 1900-EMIT-RESULT-X
+                   MOVE WS-ADMIN-LOOKUP-ID TO WS-AUDIT-USER-ID
+                   MOVE 'ADMIN   ' TO WS-AUDIT-ACTION
+                   MOVE 'NO USER ' TO WS-AUDIT-RESULT
+                   PERFORM  1800-WRITE-AUDIT-LOG
+                       THRU 1800-WRITE-AUDIT-LOG-X
+                   GO TO 1400-DO-ADMIN-X
+           END-READ.
+
+           IF  NOT WS-ADMIN-STAT-VALID
+               MOVE 'INVALID STATUS CODE.' TO WS-RESULT-MSG
+               PERFORM  1900-EMIT-RESULT
+                   THRU 1900-EMIT-RESULT-X
+               MOVE WS-ADMIN-LOOKUP-ID TO WS-AUDIT-USER-ID
+               MOVE 'ADMIN   ' TO WS-AUDIT-ACTION
+               MOVE 'BADSTAT ' TO WS-AUDIT-RESULT
+               PERFORM  1800-WRITE-AUDIT-LOG
+                   THRU 1800-WRITE-AUDIT-LOG-X
+               GO TO 1400-DO-ADMIN-X
+           END-IF.
+
+      * NORMALIZE TO UPPERCASE SO A LOWERCASE ENTRY STILL MATCHES
+      * USR-STATUS-ACTIVE/LOCKED/DEACTIVATED, WHICH ARE UPPERCASE ONLY.
+           INSPECT WS-ADMIN-NEW-STATUS CONVERTING 'ald' TO 'ALD'.
+
+           MOVE WS-ADMIN-NEW-STATUS TO USR-STATUS.
+           IF  USR-STATUS-ACTIVE
+               MOVE ZERO TO USR-FAILED-LOGON-CNT
+           END-IF.
+           REWRITE USER-RECORD.
+
+           MOVE 'ACCOUNT STATUS UPDATED.' TO WS-RESULT-MSG.
+           PERFORM  1900-EMIT-RESULT
+               THRU 1900-EMIT-RESULT-X.
+           MOVE WS-ADMIN-LOOKUP-ID TO WS-AUDIT-USER-ID.
+           MOVE 'ADMIN   ' TO WS-AUDIT-ACTION.
+           MOVE 'SUCCESS ' TO WS-AUDIT-RESULT.
+           PERFORM  1800-WRITE-AUDIT-LOG
+               THRU 1800-WRITE-AUDIT-LOG-X.
+
+       1400-DO-ADMIN-X.
+           EXIT.
+
+      ****************************
+       1800-WRITE-AUDIT-LOG.
+      ****************************
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING WS-CURRENT-DATE   DELIMITED BY SIZE
+                  WS-CURRENT-TIME (1:6) DELIMITED BY SIZE
+             INTO AUD-TIMESTAMP
+           END-STRING.
+           MOVE WS-AUDIT-USER-ID TO AUD-USER-ID.
+           MOVE WS-AUDIT-ACTION  TO AUD-ACTION-CODE.
+           MOVE WS-AUDIT-RESULT  TO AUD-RESULT.
+
+           WRITE AUDIT-RECORD.
+
+       1800-WRITE-AUDIT-LOG-X.
+           EXIT.
+
+      ****************************
+       1900-EMIT-RESULT.
+      ****************************
+
+      * INTERACTIVE RUNS DISPLAY TO THE CONSOLE. BATCH RUNS HAVE NO
+      * CONSOLE - THE SAME MESSAGE GOES TO REPORT-OUT INSTEAD.
+           IF  WS-RUN-BATCH
+               MOVE SPACES        TO REPORT-RECORD
+               MOVE WS-RESULT-MSG TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           ELSE
+               DISPLAY WS-RESULT-MSG
+           END-IF.
+
+       1900-EMIT-RESULT-X.
+           EXIT.
+
       ********************
        2000-WELCOME-PAGE.
       ********************
@@ -164,20 +946,57 @@
                   WS-STORED-USER-LN delimited by space
              INTO WS-CONCAT-NM
            end-string.
-           DISPLAY 'LOGIN ACCEPTED...'.
            DISPLAY 'WELCOME ' WS-CONCAT-NM.
            DISPLAY 'PRESS [X] TO EXIT:'.
            ACCEPT WS-MODULE-SW.
 
-           PERFORM UNTIL WS-PROC-END
-              IF  NOT WS-MODULE-EXIT
-                  DISPLAY 'INCORRECT INPUT. PRESS [X] TO EXIT.'
-                  ACCEPT WS-MODULE-SW
-              else
-                  SET WS-PROC-END TO TRUE
-              end-if
-           END-PERFORM.
+           PERFORM  2010-CONFIRM-EXIT
+               THRU 2010-CONFIRM-EXIT-X
+              UNTIL WS-PROC-END.
 
        2000-WELCOME-PAGE-X.
            EXIT.
-           
\ No newline at end of file
+
+      ****************************
+       2010-CONFIRM-EXIT.
+      ****************************
+
+           IF  NOT WS-MODULE-EXIT
+               DISPLAY 'INCORRECT INPUT. PRESS [X] TO EXIT.'
+               ACCEPT WS-MODULE-SW
+           ELSE
+               SET WS-PROC-END TO TRUE
+           END-IF.
+
+       2010-CONFIRM-EXIT-X.
+           EXIT.
+
+      ****************************
+       8000-HASH-PASSWORD.
+      ****************************
+
+      * SUBSTITUTION-CIPHER TRANSFORM SO PASSWORDS ARE NEVER STORED OR
+      * COMPARED IN CLEAR TEXT. NOT CRYPTOGRAPHIC - ADEQUATE FOR THIS
+      * SHOP'S THREAT MODEL OF "DON'T LEAVE IT LYING AROUND IN CLEAR".
+           MOVE WS-HASH-INPUT TO WS-HASH-TEMP.
+           INSPECT WS-HASH-TEMP CONVERTING WS-HASH-PLAIN-ALPHABET
+                                         TO WS-HASH-CIPHER-ALPHABET.
+           MOVE SPACES TO WS-HASH-OUTPUT.
+           PERFORM  8010-REVERSE-HASH-CHAR
+               THRU 8010-REVERSE-HASH-CHAR-X
+              VARYING WS-HASH-IDX FROM 1 BY 1
+                UNTIL WS-HASH-IDX > 10.
+
+       8000-HASH-PASSWORD-X.
+           EXIT.
+
+      ****************************
+       8010-REVERSE-HASH-CHAR.
+      ****************************
+
+           COMPUTE WS-HASH-REV-IDX = 11 - WS-HASH-IDX.
+           MOVE WS-HASH-TEMP (WS-HASH-IDX:1)
+             TO WS-HASH-OUTPUT (WS-HASH-REV-IDX:1).
+
+       8010-REVERSE-HASH-CHAR-X.
+           EXIT.
