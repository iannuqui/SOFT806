@@ -0,0 +1,246 @@
+       program-id. PROJ23RP.
+      ******************************************************************
+      *    AUTHOR: CHRISTIAN VIKTOR A. NUQUI                           *
+      *    INSTALLATION: SOFT806 SHOP                                  *
+      *    DATE-WRITTEN: 2026-08-09                                    *
+      *    DESCRIPTION: BATCH ROSTER REPORT OFF THE USER-MASTER FILE   *
+      *                 USED BY PROJ2023. READS USER-MASTER, SORTS BY  *
+      *                 LAST NAME/FIRST NAME AND PRINTS A SIMPLE       *
+      *                 REGISTERED-USERS LISTING.                      *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    DATE       INIT  DESCRIPTION                                *
+      *    2026-08-09  CVN  INITIAL VERSION                            *
+      *    2026-08-09  CVN  ADD DEACTIVATED STATUS FROM ADMIN MODE     *
+      ******************************************************************
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select USER-MASTER assign to USERMAS
+               organization is indexed
+               access mode is sequential
+               record key is USR-ID
+               file status is WS-USERMAS-STATUS.
+
+           select SORT-WORK assign to SRTWORK.
+
+           select ROSTER-RPT assign to ROSTRPT
+               organization is sequential
+               file status is WS-ROSTRPT-STATUS.
+
+       data division.
+       file section.
+       FD  USER-MASTER
+           label records are standard.
+           COPY USRREC.
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05  SRT-LAST-NAME                 PIC X(25).
+           05  SRT-FIRST-NAME                PIC X(25).
+           05  SRT-ID                        PIC X(08).
+           05  SRT-STATUS                    PIC X(01).
+           05  SRT-LAST-LOGON-DATE           PIC 9(08).
+
+       FD  ROSTER-RPT
+           label records are standard.
+       01  ROSTER-LINE                       PIC X(80).
+
+       working-storage section.
+       01  WS-FILE-STATUSES.
+           05  WS-USERMAS-STATUS             PIC X(02) VALUE SPACES.
+               88  WS-USERMAS-STATUS-OK      VALUE '00'.
+           05  WS-ROSTRPT-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-USERMAS-SW                 PIC X(01) VALUE SPACES.
+               88  WS-USERMAS-EOF            VALUE 'X'.
+           05  WS-SORTRET-SW                 PIC X(01) VALUE SPACES.
+               88  WS-SORTRET-EOF            VALUE 'X'.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                        PIC X(20)
+                                       VALUE 'PROJ2023 USER ROSTER'.
+           05  FILLER                        PIC X(60) VALUE SPACES.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                        PIC X(08) VALUE 'USER ID'.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(35) VALUE 'NAME'.
+           05  FILLER                        PIC X(12) VALUE 'STATUS'.
+           05  FILLER                        PIC X(10)
+                                              VALUE 'LAST LOGON'.
+           05  FILLER                        PIC X(13) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DTL-USER-ID                   PIC X(08).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  DTL-NAME                      PIC X(35).
+           05  DTL-STATUS                    PIC X(12).
+           05  DTL-LAST-LOGON                PIC X(10).
+           05  FILLER                        PIC X(13) VALUE SPACES.
+
+       linkage section.
+
+       procedure division.
+      ****************
+       0000-MAINLINE.
+      ****************
+
+           PERFORM  0100-INITIALIZE
+               THRU 0100-INITIALIZE-X.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-LAST-NAME SRT-FIRST-NAME
+               INPUT PROCEDURE  IS 1000-LOAD-SORT-FILE
+                            THRU 1000-LOAD-SORT-FILE-X
+               OUTPUT PROCEDURE IS 2000-PRINT-ROSTER
+                            THRU 2000-PRINT-ROSTER-X.
+
+           PERFORM  0900-TERMINATE
+               THRU 0900-TERMINATE-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      ******************
+       0100-INITIALIZE.
+      ******************
+
+           OPEN OUTPUT ROSTER-RPT.
+           WRITE ROSTER-LINE FROM WS-HEADING-LINE-1.
+           WRITE ROSTER-LINE FROM WS-HEADING-LINE-2.
+
+       0100-INITIALIZE-X.
+           EXIT.
+
+      ****************************
+       0900-TERMINATE.
+      ****************************
+
+           CLOSE ROSTER-RPT.
+
+       0900-TERMINATE-X.
+           EXIT.
+
+      ****************************
+       1000-LOAD-SORT-FILE.
+      ****************************
+
+           OPEN INPUT USER-MASTER.
+           IF  NOT WS-USERMAS-STATUS-OK
+               DISPLAY 'USER-MASTER DID NOT OPEN - STATUS '
+                       WS-USERMAS-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM  1010-READ-USER-MASTER
+               THRU 1010-READ-USER-MASTER-X.
+
+           PERFORM  1020-RELEASE-SORT-RECORD
+               THRU 1020-RELEASE-SORT-RECORD-X
+              UNTIL WS-USERMAS-EOF.
+
+           CLOSE USER-MASTER.
+
+       1000-LOAD-SORT-FILE-X.
+           EXIT.
+
+      ****************************
+       1010-READ-USER-MASTER.
+      ****************************
+
+           READ USER-MASTER NEXT RECORD
+               AT END
+                   SET WS-USERMAS-EOF TO TRUE
+           END-READ.
+
+       1010-READ-USER-MASTER-X.
+           EXIT.
+
+      ****************************
+       1020-RELEASE-SORT-RECORD.
+      ****************************
+
+           MOVE USR-LAST-NAME       TO SRT-LAST-NAME.
+           MOVE USR-FIRST-NAME      TO SRT-FIRST-NAME.
+           MOVE USR-ID              TO SRT-ID.
+           MOVE USR-STATUS          TO SRT-STATUS.
+           MOVE USR-LAST-LOGON-DATE TO SRT-LAST-LOGON-DATE.
+
+           RELEASE SORT-RECORD.
+
+           PERFORM  1010-READ-USER-MASTER
+               THRU 1010-READ-USER-MASTER-X.
+
+       1020-RELEASE-SORT-RECORD-X.
+           EXIT.
+
+      ****************************
+       2000-PRINT-ROSTER.
+      ****************************
+
+           PERFORM  2010-RETURN-SORT-RECORD
+               THRU 2010-RETURN-SORT-RECORD-X.
+
+           PERFORM  2020-WRITE-DETAIL-LINE
+               THRU 2020-WRITE-DETAIL-LINE-X
+              UNTIL WS-SORTRET-EOF.
+
+       2000-PRINT-ROSTER-X.
+           EXIT.
+
+      ****************************
+       2010-RETURN-SORT-RECORD.
+      ****************************
+
+           RETURN SORT-WORK
+               AT END
+                   SET WS-SORTRET-EOF TO TRUE
+           END-RETURN.
+
+       2010-RETURN-SORT-RECORD-X.
+           EXIT.
+
+      ****************************
+       2020-WRITE-DETAIL-LINE.
+      ****************************
+
+           MOVE SPACES         TO WS-DETAIL-LINE.
+           MOVE SRT-ID          TO DTL-USER-ID.
+
+           STRING SRT-FIRST-NAME DELIMITED BY SPACE
+                  ' '            DELIMITED BY SIZE
+                  SRT-LAST-NAME  DELIMITED BY SPACE
+             INTO DTL-NAME
+           END-STRING.
+
+           EVALUATE SRT-STATUS
+               WHEN 'A'
+                   MOVE 'ACTIVE'      TO DTL-STATUS
+               WHEN 'L'
+                   MOVE 'LOCKED'      TO DTL-STATUS
+               WHEN 'D'
+                   MOVE 'DEACTIVATED' TO DTL-STATUS
+               WHEN OTHER
+                   MOVE 'UNKNOWN'     TO DTL-STATUS
+           END-EVALUATE.
+
+           IF  SRT-LAST-LOGON-DATE = ZERO
+               MOVE 'NEVER'              TO DTL-LAST-LOGON
+           ELSE
+               MOVE SRT-LAST-LOGON-DATE  TO DTL-LAST-LOGON
+           END-IF.
+
+           WRITE ROSTER-LINE FROM WS-DETAIL-LINE.
+
+           PERFORM  2010-RETURN-SORT-RECORD
+               THRU 2010-RETURN-SORT-RECORD-X.
+
+       2020-WRITE-DETAIL-LINE-X.
+           EXIT.
